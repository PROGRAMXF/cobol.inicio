@@ -21,91 +21,486 @@
                   ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES                                   WITH DUPLICATES
                   STATUS ST-FILE.
 
+           SELECT OPTIONAL CLI-CONTROL ASSIGN TO "./control.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CTRL-CLAVE
+                  LOCK MODE IS MANUAL
+                  STATUS ST-CONTROL.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "./auditoria.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-AUDITORIA.
+
+           SELECT OPTIONAL RECHAZOS ASSIGN TO "./rechazos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-RECHAZOS.
+
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  CLIENTES.
 
-       01  REG-CLIENTES.
-           03 ID_CLIENTE.
-              05 CLI_ID                   PIC 9(7).
-           03 CLI_SALDO                   PIC S9(7)V9(3).
-           03 CLI_NOMBRE                  PIC X(60).
-           03 CLI_DIRECCION               PIC X(80).
-           03 CLI_CODPOST                 PIC X(10).
-           03 CLI_CATEGORIA               PIC X.
-           03 CLI_ALT_2.
-                  05 CLI_CATEGORIA_2      PIC X.
-                  05 CLI_NOMBRE_2         PIC X(60).
-                  05 CLI_RAZONSOCIAL      PIC X(60).
-           03 FILLER                      PIC X(240).
+       COPY CLIENTES.
+
+       FD  CLI-CONTROL.
+
+       COPY CONTROL.
+
+       FD  AUDITORIA.
+
+       COPY AUDITORIA.
+
+       FD  RECHAZOS.
+
+       01  RECHAZO-LINEA                  PIC X(120).
 
        WORKING-STORAGE SECTION.
-       01  ST-FILE   PIC XX.
-       01  X         PIC X.
-       77  BANDERA   PIC 9.
-       01  SALDO-Z   PIC Z(6)9.99.
-       *>CON Z COLOCCO ESPACIOS EN LUGAR DE CEROS
-       01  SALDO-ZZ  PIC ------9.99.
+       01  ST-FILE        PIC XX.
+       01  ST-CONTROL     PIC XX.
+       01  ST-AUDITORIA   PIC XX.
+       01  ST-RECHAZOS    PIC XX.
+       01  X              PIC X.
+       77  BANDERA        PIC 9.
+       01  SALDO-Z        PIC Z(6)9.99.
+      *>CON Z COLOCCO ESPACIOS EN LUGAR DE CEROS
+       01  SALDO-ZZ       PIC ------9.99.
+
+      *> campos de trabajo del menu de mantenimiento
+       01  OPCION           PIC X.
+       01  SALIR            PIC X     VALUE "N".
+       01  CONFIRMA         PIC X.
+       01  ENCONTRADO       PIC X     VALUE "N".
+       01  VALIDO           PIC X     VALUE "S".
+       01  SALDO-ENTRADA    PIC S9(7)V9(3).
+       01  NOMBRE-BUSCADO   PIC X(60).
+       01  RAZON-BUSCADA    PIC X(60).
+       01  CODPOST-TRIM     PIC X(10).
+       01  CODPOST-LEN      PIC 9(2).
+       01  TEXTO-RECHAZO    PIC X(120).
+
+      *> imagen "antes" de un registro, para la auditoria de CAMBIO/BAJA
+       01  SALDO-ANTES      PIC S9(7)V9(3).
+       01  NOMBRE-ANTES     PIC X(60).
+       01  DIRECCION-ANTES  PIC X(80).
+       01  CODPOST-ANTES    PIC X(10).
+       01  CATEGORIA-ANTES  PIC X.
+       01  RAZON-ANTES      PIC X(60).
+
+      *> el registro de ALTA recien tipeado se guarda aca antes de
+      *> llamar a OBTENGO-PROX-ID, porque ese parrafo puede recorrer
+      *> CLIENTES (ver BUSCO-MAX-ID-CLIENTE) y esa lectura pisa
+      *> REG-CLIENTES, que es la misma area de la FD. Se vuelve a
+      *> copiar el layout de CLIENTES.cpy (en vez de un PIC X con el
+      *> largo a mano) para que el area de guardado siga teniendo el
+      *> mismo tamanio que REG-CLIENTES aunque el copybook cambie.
+       COPY CLIENTES REPLACING
+           ==REG-CLIENTES==    BY ==REG-CLIENTES-GUARDADO==
+           ==ID_CLIENTE==      BY ==ID_CLIENTE-GRD==
+           ==CLI_ID==          BY ==CLI_ID-GRD==
+           ==CLI_SALDO==       BY ==CLI_SALDO-GRD==
+           ==CLI_NOMBRE==      BY ==CLI_NOMBRE-GRD==
+           ==CLI_DIRECCION==   BY ==CLI_DIRECCION-GRD==
+           ==CLI_CODPOST==     BY ==CLI_CODPOST-GRD==
+           ==CLI_CATEGORIA==   BY ==CLI_CATEGORIA-GRD==
+           ==CLI_ALT_2==       BY ==CLI_ALT_2-GRD==
+           ==CLI_CATEGORIA_2== BY ==CLI_CATEGORIA_2-GRD==
+           ==CLI_NOMBRE_2==    BY ==CLI_NOMBRE_2-GRD==
+           ==CLI_RAZONSOCIAL== BY ==CLI_RAZONSOCIAL-GRD==.
+       01  NUEVO-ID               PIC 9(7).
 
 
        PROCEDURE DIVISION.
        FERNANDO.
-              PERFORM ABRO-ARCHIVOS.
-              PERFORM LEO-DATOS THRU F-LEO-DATOS.
-              PERFORM CIERRO-ARCHIVOS.
-              STOP RUN.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM MENU-PRINCIPAL THRU F-MENU-PRINCIPAL
+                   UNTIL SALIR = "S".
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
 
        ABRO-ARCHIVOS.
-                  OPEN I-O CLIENTES.
-                  IF ST-FILE > "07"
-                        DISPLAY "ERROR ABRIENDO EL ARCHIVO".
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO".
 
       *>    OJO CON ABRIR ARCHIVOS CON OUTPU PORQUE BORRA Y CREA NUEVO
       *>    SI LO ABRO COMO INPUT ES DE SOLO LECTURA
       *>    SI LO ABRO COMO OUTPU ES DE SOLO LECTURA
       *>    LOS EXTENDS SON PARA ARCHIVOS SECUENCIALES
 
+           OPEN I-O CLI-CONTROL.
+           IF ST-CONTROL > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO DE CONTROL".
+
+      *>    AUDITORIA Y RECHAZOS SE ABREN EN EXTEND: VAN ACUMULANDO
+      *>    UNA LINEA POR CADA MOVIMIENTO, NUNCA SE PISAN ENTRE CORRIDAS
+           OPEN EXTEND AUDITORIA.
+           IF ST-AUDITORIA > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO DE AUDITORIA".
+
+           OPEN EXTEND RECHAZOS.
+           IF ST-RECHAZOS > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO DE RECHAZOS".
+
        CIERRO-ARCHIVOS.
-                 CLOSE CLIENTES.
+           CLOSE CLIENTES.
+           CLOSE CLI-CONTROL.
+           CLOSE AUDITORIA.
+           CLOSE RECHAZOS.
+
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "1 - ALTA DE CLIENTE".
+           DISPLAY "2 - BAJA DE CLIENTE".
+           DISPLAY "3 - MODIFICACION DE CLIENTE".
+           DISPLAY "4 - CONSULTA POR ID_CLIENTE".
+           DISPLAY "5 - CONSULTA POR NOMBRE".
+           DISPLAY "6 - CONSULTA POR RAZON SOCIAL".
+           DISPLAY "7 - SALIR".
+           ACCEPT OPCION.
+           EVALUATE OPCION
+               WHEN "1" PERFORM GRABO-DATOS     THRU F-GRABO-DATOS
+               WHEN "2" PERFORM BORRO-DATOS     THRU F-BORRO-DATOS
+               WHEN "3" PERFORM MODIFICO-DATOS  THRU F-MODIFICO-DATOS
+               WHEN "4" PERFORM LEO-DATOS       THRU F-LEO-DATOS
+               WHEN "5" PERFORM BUSCO-POR-NOMBRE THRU F-BUSCO-POR-NOMBRE
+               WHEN "6" PERFORM BUSCO-POR-RAZON THRU F-BUSCO-POR-RAZON
+               WHEN "7" MOVE "S" TO SALIR
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+       F-MENU-PRINCIPAL.
+           EXIT.
+
+      *>   ALTA: pide los datos del cliente nuevo y le asigna el
+      *>   proximo CLI_ID libre (ver OBTENGO-PROX-ID), en vez del
+      *>   MOVE 1 TO CLI_ID de antes. El CLI_ID se pide recien despues
+      *>   de validar: si se pidiera antes, cada registro rechazado
+      *>   quemaria un numero de cliente que nunca llega a existir.
        GRABO-DATOS.
            INITIALIZE REG-CLIENTES.
 
-           MOVE 1 TO CLI_ID.
-           MOVE 0 TO CLI_SALDO.
-           MOVE "VAR-NOMBRE"  TO CLI_NOMBRE.
-           MOVE "W-DIRECCION" TO CLI_DIRECCION.
+           DISPLAY "NOMBRE: ".
+           ACCEPT CLI_NOMBRE.
+           DISPLAY "DIRECCION: ".
+           ACCEPT CLI_DIRECCION.
+           DISPLAY "CODIGO POSTAL: ".
+           ACCEPT CLI_CODPOST.
+           DISPLAY "CATEGORIA (A/B/C/D): ".
+           ACCEPT CLI_CATEGORIA.
+           DISPLAY "RAZON SOCIAL (ESPACIOS SI NO ES EMPRESA): ".
+           ACCEPT CLI_RAZONSOCIAL.
+           DISPLAY "SALDO INICIAL: ".
+           ACCEPT SALDO-ENTRADA.
+           MOVE SALDO-ENTRADA TO CLI_SALDO.
+           MOVE CLI_CATEGORIA    TO CLI_CATEGORIA_2.
+           MOVE CLI_NOMBRE       TO CLI_NOMBRE_2.
 
+           PERFORM VALIDO-REGISTRO.
+           IF VALIDO = "N"
+              PERFORM RECHAZO-REGISTRO
+           ELSE
+      *>   OBTENGO-PROX-ID puede leer CLIENTES (BUSCO-MAX-ID-CLIENTE) y
+      *>   eso pisaria los datos recien tipeados, porque comparten la
+      *>   misma REG-CLIENTES; se guardan y se restauran alrededor.
+              MOVE REG-CLIENTES TO REG-CLIENTES-GUARDADO
+              PERFORM OBTENGO-PROX-ID
+              MOVE CLI_ID TO NUEVO-ID
+              MOVE REG-CLIENTES-GUARDADO TO REG-CLIENTES
+              MOVE NUEVO-ID TO CLI_ID
+              PERFORM ESCRIBO-CLIENTE THRU F-ESCRIBO-CLIENTE
+           END-IF.
+       F-GRABO-DATOS.
+           EXIT.
 
+      *>   el WRITE va en su propia rutina para poder reintentar
+      *>   SOLO cuando el registro esta ocupado por otro usuario
+      *>   (ST-FILE "99"); un "22" es clave duplicada y eso ya no
+      *>   deberia pasar porque el CLI_ID sale de CLI-CONTROL, asi
+      *>   que se informa como error real en vez de entrar en loop.
+       ESCRIBO-CLIENTE.
            WRITE REG-CLIENTES.
-           IF ST-FILE > "99" GO TO GRABO-DATOS.
-      *>   "99" PREGUNTA SI OTRO USUARIO ESTA USANDO EL MISMO REGISTRO
-      *>   HACEMOS UN GO TO GRABO DATOS Y LA EJECUCION ME LA VUELVE
-      *>   AL COMIENZO DE LA RUTINA Y QUEDA EN LOOP MIENTRAS EL
-      *>   REGISTRO SE ENCUENTRA OCUPADO
+           EVALUATE ST-FILE
+               WHEN "00"
+                    DISPLAY "CLIENTE CREADO, ID_CLIENTE: " CLI_ID
+                    PERFORM GRABO-AUDITORIA-ALTA
+               WHEN "22"
+                    DISPLAY "ERROR: CLI_ID " CLI_ID " YA EXISTE"
+               WHEN "99"
+                    GO TO ESCRIBO-CLIENTE
+               WHEN OTHER
+                    DISPLAY "ERROR GRABANDO EL ARCHIVO, ST-FILE="
+                            ST-FILE
+           END-EVALUATE.
+       F-ESCRIBO-CLIENTE.
+           EXIT.
 
-           IF ST-FILE > "07"
-              DISPLAY "ERROR GRABANDO EL ARCHIVO".
+      *>   CLI-CONTROL tiene un unico registro (CTRL-CLAVE = "1") que
+      *>   guarda el ultimo CLI_ID entregado; cada ALTA lo lee, le
+      *>   suma 1 y lo vuelve a grabar, asi dos ALTAS nunca compiten
+      *>   por el mismo numero de cliente. El READ WITH LOCK se queda
+      *>   con el registro hasta el REWRITE/UNLOCK de mas abajo, asi
+      *>   dos ALTAS simultaneas no pueden leer el mismo CTRL-ULTIMO-ID
+      *>   y terminar entregando el mismo CLI_ID.
+      *>
+      *>   la primera vez que se crea CONTROL-CLIENTES (todavia no
+      *>   hay registro de control), CTRL-ULTIMO-ID no arranca en 0
+      *>   a ciegas: se busca el CLI_ID mas alto que ya exista en
+      *>   CLIENTES (por ejemplo clientes dados de alta con el viejo
+      *>   MOVE 1 TO CLI_ID), para que la primera ALTA con este
+      *>   esquema no vuelva a chocar contra un cliente real ya
+      *>   grabado. Tanto si el WRITE crea el registro como si otra
+      *>   ALTA concurrente ya lo habia creado (ST-CONTROL "22"), se
+      *>   relee CON LOCK antes de sumar 1: el WRITE en si no toma
+      *>   lock bajo LOCK MODE IS MANUAL, asi que sin este re-READ
+      *>   dos primeras-ALTAS concurrentes podrian partir del mismo
+      *>   valor local y entregar el mismo CLI_ID.
+       OBTENGO-PROX-ID.
+           MOVE "1" TO CTRL-CLAVE.
+           READ CLI-CONTROL WITH LOCK.
+           IF ST-CONTROL NOT = "00"
+              PERFORM BUSCO-MAX-ID-CLIENTE
+              MOVE "1" TO CTRL-CLAVE
+              WRITE CONTROL-CLIENTES
+              EVALUATE ST-CONTROL
+                  WHEN "00"
+                  WHEN "22"
+                       READ CLI-CONTROL WITH LOCK
+                  WHEN OTHER
+                       DISPLAY "ERROR INICIALIZANDO CLI-CONTROL, ST-"
+                               "CONTROL=" ST-CONTROL
+              END-EVALUATE
+           END-IF.
+           ADD 1 TO CTRL-ULTIMO-ID.
+           REWRITE CONTROL-CLIENTES.
+           UNLOCK CLI-CONTROL.
+           MOVE CTRL-ULTIMO-ID TO CLI_ID.
 
-       F-GRABO-DATOS.
+      *>   posiciona al final de CLIENTES (HIGH-VALUES siempre es mayor
+      *>   que cualquier ID_CLIENTE existente) y lee hacia atras el
+      *>   ultimo registro, que es el de CLI_ID mas alto. Si CLIENTES
+      *>   todavia esta vacio, CTRL-ULTIMO-ID queda en 0 como antes.
+       BUSCO-MAX-ID-CLIENTE.
+           MOVE 0 TO CTRL-ULTIMO-ID.
+           MOVE HIGH-VALUES TO ID_CLIENTE.
+           START CLIENTES KEY IS NOT GREATER THAN ID_CLIENTE
+               INVALID KEY MOVE "23" TO ST-FILE
+           END-START.
+           IF ST-FILE = "00"
+              READ CLIENTES NEXT RECORD
+                  AT END MOVE "10" TO ST-FILE
+              END-READ
+           END-IF.
+           IF ST-FILE = "00"
+              MOVE CLI_ID TO CTRL-ULTIMO-ID
+           END-IF.
+
+      *>   BAJA: borra un cliente existente, previa confirmacion,
+      *>   y deja rastro en AUDITORIA con la imagen anterior.
+       BORRO-DATOS.
+           DISPLAY "ID_CLIENTE A DAR DE BAJA: ".
+           ACCEPT CLI_ID.
+           PERFORM BUSCO-POR-ID THRU F-BUSCO-POR-ID.
+           IF ENCONTRADO = "N"
+              DISPLAY "CLIENTE NO ENCONTRADO"
+           ELSE
+              MOVE CLI_SALDO       TO SALDO-ANTES
+              MOVE CLI_NOMBRE      TO NOMBRE-ANTES
+              MOVE CLI_DIRECCION   TO DIRECCION-ANTES
+              MOVE CLI_CODPOST     TO CODPOST-ANTES
+              MOVE CLI_CATEGORIA   TO CATEGORIA-ANTES
+              MOVE CLI_RAZONSOCIAL TO RAZON-ANTES
+              DISPLAY "CONFIRMA BAJA DE " CLI_NOMBRE " (S/N): "
+              ACCEPT CONFIRMA
+              IF CONFIRMA = "S" OR CONFIRMA = "s"
+                 DELETE CLIENTES
+                 IF ST-FILE = "00"
+                    PERFORM GRABO-AUDITORIA-BAJA
+                 ELSE
+                    DISPLAY "ERROR BORRANDO EL REGISTRO"
+                 END-IF
+              END-IF
+           END-IF.
+       F-BORRO-DATOS.
+           EXIT.
+
+      *>   MODIFICACION: ENTER mantiene el valor actual de cada campo.
+       MODIFICO-DATOS.
+           DISPLAY "ID_CLIENTE A MODIFICAR: ".
+           ACCEPT CLI_ID.
+           PERFORM BUSCO-POR-ID THRU F-BUSCO-POR-ID.
+           IF ENCONTRADO = "N"
+              DISPLAY "CLIENTE NO ENCONTRADO"
+           ELSE
+              MOVE CLI_SALDO       TO SALDO-ANTES
+              MOVE CLI_NOMBRE      TO NOMBRE-ANTES
+              MOVE CLI_DIRECCION   TO DIRECCION-ANTES
+              MOVE CLI_CODPOST     TO CODPOST-ANTES
+              MOVE CLI_CATEGORIA   TO CATEGORIA-ANTES
+              MOVE CLI_RAZONSOCIAL TO RAZON-ANTES
+
+              DISPLAY "NOMBRE ACTUAL: " CLI_NOMBRE
+              DISPLAY "NUEVO NOMBRE (ENTER PARA MANTENER): "
+              ACCEPT CLI_NOMBRE
+              IF CLI_NOMBRE = SPACES
+                 MOVE NOMBRE-ANTES TO CLI_NOMBRE
+              END-IF
+
+              DISPLAY "DIRECCION ACTUAL: " CLI_DIRECCION
+              DISPLAY "NUEVA DIRECCION (ENTER PARA MANTENER): "
+              ACCEPT CLI_DIRECCION
+              IF CLI_DIRECCION = SPACES
+                 MOVE DIRECCION-ANTES TO CLI_DIRECCION
+              END-IF
+
+              DISPLAY "CODIGO POSTAL ACTUAL: " CLI_CODPOST
+              DISPLAY "NUEVO CODIGO POSTAL (ENTER PARA MANTENER): "
+              ACCEPT CLI_CODPOST
+              IF CLI_CODPOST = SPACES
+                 MOVE CODPOST-ANTES TO CLI_CODPOST
+              END-IF
+
+              DISPLAY "CATEGORIA ACTUAL: " CLI_CATEGORIA
+              DISPLAY "NUEVA CATEGORIA (ENTER PARA MANTENER): "
+              ACCEPT CLI_CATEGORIA
+              IF CLI_CATEGORIA = SPACE
+                 MOVE CATEGORIA-ANTES TO CLI_CATEGORIA
+              END-IF
+
+              DISPLAY "RAZON SOCIAL ACTUAL: " CLI_RAZONSOCIAL
+              DISPLAY "NUEVA RAZON SOCIAL (ENTER PARA MANTENER): "
+              ACCEPT CLI_RAZONSOCIAL
+              IF CLI_RAZONSOCIAL = SPACES
+                 MOVE RAZON-ANTES TO CLI_RAZONSOCIAL
+              END-IF
+
+              MOVE CLI_SALDO TO SALDO-ZZ
+              DISPLAY "SALDO ACTUAL: " SALDO-ZZ
+              DISPLAY "NUEVO SALDO (INGRESE EL MISMO PARA MANTENER): "
+              ACCEPT SALDO-ENTRADA
+              MOVE SALDO-ENTRADA TO CLI_SALDO
+
+              MOVE CLI_CATEGORIA TO CLI_CATEGORIA_2
+              MOVE CLI_NOMBRE    TO CLI_NOMBRE_2
+
+              PERFORM VALIDO-REGISTRO
+              IF VALIDO = "N"
+                 PERFORM RECHAZO-REGISTRO
+              ELSE
+                 REWRITE REG-CLIENTES
+                 IF ST-FILE = "00"
+                    PERFORM GRABO-AUDITORIA-CAMBIO
+                 ELSE
+                    DISPLAY "ERROR GRABANDO EL ARCHIVO"
+                 END-IF
+              END-IF
+           END-IF.
+       F-MODIFICO-DATOS.
+           EXIT.
+
+      *>   busca un cliente puntual por ID_CLIENTE y deja el registro
+      *>   posicionado en REG-CLIENTES; lo usan BAJA, MODIFICACION
+      *>   y la consulta por ID.
+       BUSCO-POR-ID.
+           MOVE "S" TO ENCONTRADO.
+           START CLIENTES KEY IS EQUAL TO ID_CLIENTE
+               INVALID KEY MOVE "N" TO ENCONTRADO
+           END-START.
+           IF ENCONTRADO = "S"
+              READ CLIENTES NEXT RECORD
+                  AT END MOVE "N" TO ENCONTRADO
+              END-READ
+           END-IF.
+       F-BUSCO-POR-ID.
            EXIT.
 
        LEO-DATOS.
-           INITIALIZE REG-CLIENTES.
-           START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE.
-           READ CLIENTES NEXT RECORD.
-           IF ST-FILE = "99" GO TO LEO-DATOS.
-       *>  OJO CON EL GO TO
-       *>  "99 NO ES UN ERROR, ES ALARMA DE QUE ESTA OCUPADO EL ARCH"
-       *>  LA DIFERENCIA ENTRE EL PERFORM Y EL GOTO ES QUE EL PRIMERO
-       *>  VA, EJECUTA Y VUELVE. EN CAMBIO EL GO TO EJECUTO Y NO VUELVE
-       *>  MAS.
-           IF ST-FILE >"07"
-                  DISPLAY "ERROR LEYENDO EL ARCHIVO".
+           DISPLAY "ID_CLIENTE A CONSULTAR: ".
+           ACCEPT CLI_ID.
+           PERFORM BUSCO-POR-ID THRU F-BUSCO-POR-ID.
+           IF ENCONTRADO = "N"
+              DISPLAY "CLIENTE NO ENCONTRADO"
+           ELSE
+              PERFORM MUESTRO-DATOS
+           END-IF.
+       F-LEO-DATOS.
+           EXIT.
+
+      *>   CONSULTA POR NOMBRE: usa la ALTERNATE KEY CLI_NOMBRE, que
+      *>   hasta ahora estaba declarada en el FD pero nunca se usaba.
+       BUSCO-POR-NOMBRE.
+           DISPLAY "NOMBRE A BUSCAR: ".
+           ACCEPT NOMBRE-BUSCADO.
+           MOVE NOMBRE-BUSCADO TO CLI_NOMBRE.
+           MOVE "N" TO ENCONTRADO.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               INVALID KEY MOVE "23" TO ST-FILE
+           END-START.
+           PERFORM LEO-SIGUIENTE-POR-NOMBRE
+                   THRU F-LEO-SIGUIENTE-POR-NOMBRE
+                   UNTIL ST-FILE NOT = "00".
+           IF ENCONTRADO = "N"
+              DISPLAY "NO SE ENCONTRARON CLIENTES CON ESE NOMBRE".
+       F-BUSCO-POR-NOMBRE.
+           EXIT.
+
+       LEO-SIGUIENTE-POR-NOMBRE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-FILE
+           END-READ.
+           IF ST-FILE = "00"
+              IF CLI_NOMBRE = NOMBRE-BUSCADO
+                 MOVE "S" TO ENCONTRADO
+                 MOVE CLI_SALDO TO SALDO-ZZ
+                 DISPLAY "ID_CLIENTE: " CLI_ID "  SALDO: " SALDO-ZZ
+                         "  NOMBRE: " CLI_NOMBRE
+              ELSE
+                 MOVE "10" TO ST-FILE
+              END-IF
+           END-IF.
+       F-LEO-SIGUIENTE-POR-NOMBRE.
+           EXIT.
+
+      *>   CONSULTA POR RAZON SOCIAL: usa la ALTERNATE KEY CLI_ALT_2.
+      *>   esa clave esta ordenada por CATEGORIA_2+NOMBRE_2+RAZONSOCIAL,
+      *>   no por RAZONSOCIAL sola, asi que si no conocemos la
+      *>   categoria del cliente hay que recorrer el archivo completo
+      *>   en ese orden filtrando por CLI_RAZONSOCIAL.
+       BUSCO-POR-RAZON.
+           DISPLAY "RAZON SOCIAL A BUSCAR: ".
+           ACCEPT RAZON-BUSCADA.
+           MOVE "N" TO ENCONTRADO.
+           MOVE LOW-VALUES TO CLI_ALT_2.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+               INVALID KEY MOVE "23" TO ST-FILE
+           END-START.
+           PERFORM LEO-SIGUIENTE-POR-RAZON
+                   THRU F-LEO-SIGUIENTE-POR-RAZON
+                   UNTIL ST-FILE NOT = "00".
+           IF ENCONTRADO = "N"
+              DISPLAY "NO SE ENCONTRARON CLIENTES CON ESA RAZON SOCIAL".
+       F-BUSCO-POR-RAZON.
+           EXIT.
+
+       LEO-SIGUIENTE-POR-RAZON.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-FILE
+           END-READ.
+           IF ST-FILE = "00"
+              IF CLI_RAZONSOCIAL = RAZON-BUSCADA
+                 MOVE "S" TO ENCONTRADO
+                 MOVE CLI_SALDO TO SALDO-ZZ
+                 DISPLAY "ID_CLIENTE: " CLI_ID "  SALDO: " SALDO-ZZ
+                         "  RAZON SOCIAL: " CLI_RAZONSOCIAL
+              END-IF
+           END-IF.
+       F-LEO-SIGUIENTE-POR-RAZON.
+           EXIT.
 
        MUESTRO-DATOS.
-           MOVE    -155836 TO SALDO-ZZ.
+           MOVE CLI_SALDO TO SALDO-ZZ.
            DISPLAY "ID_CLIENTE"    LINE 10 COL 5
            DISPLAY "SALDO"         LINE 11 COL 5
            DISPLAY "NOMBRE"        LINE 12 COL 5
@@ -117,8 +512,96 @@
            DISPLAY CLI_DIRECCION   LINE 13 COL 30.
            ACCEPT X                LINE 14 COL 70.
 
-       F-LEO-DATOS.
-           EXIT.
+      *>   VALIDACIONES: CLI_CODPOST no puede quedar en blanco ni con
+      *>   letras, y CLI_CATEGORIA tiene que ser uno de los codigos
+      *>   de categoria conocidos. antes de esto ningun campo se
+      *>   revisaba y los dos quedaban grabados en blanco.
+       VALIDO-REGISTRO.
+           MOVE "S" TO VALIDO.
+           PERFORM VALIDO-CODPOST.
+           PERFORM VALIDO-CATEGORIA.
+
+       VALIDO-CODPOST.
+           MOVE FUNCTION TRIM(CLI_CODPOST) TO CODPOST-TRIM.
+           IF CODPOST-TRIM = SPACES
+              MOVE "N" TO VALIDO
+              DISPLAY "RECHAZADO: CODIGO POSTAL EN BLANCO"
+           ELSE
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(CLI_CODPOST))
+                      TO CODPOST-LEN
+              IF CLI_CODPOST(1:CODPOST-LEN) NOT NUMERIC
+                 MOVE "N" TO VALIDO
+                 DISPLAY "RECHAZADO: CODIGO POSTAL NO NUMERICO"
+              END-IF
+           END-IF.
+
+       VALIDO-CATEGORIA.
+           IF CLI_CATEGORIA NOT = "A" AND CLI_CATEGORIA NOT = "B" AND
+              CLI_CATEGORIA NOT = "C" AND CLI_CATEGORIA NOT = "D"
+              MOVE "N" TO VALIDO
+              DISPLAY "RECHAZADO: CATEGORIA INVALIDA, DEBE SER A, B, C"
+                      " O D"
+           END-IF.
+
+       RECHAZO-REGISTRO.
+           MOVE SPACES TO TEXTO-RECHAZO.
+           STRING "ID=" CLI_ID " NOMBRE=" FUNCTION TRIM(CLI_NOMBRE)
+                  " CODPOST=" CLI_CODPOST " CATEGORIA=" CLI_CATEGORIA
+                  DELIMITED BY SIZE INTO TEXTO-RECHAZO.
+           MOVE TEXTO-RECHAZO TO RECHAZO-LINEA.
+           WRITE RECHAZO-LINEA.
+           DISPLAY "REGISTRO RECHAZADO, VER RECHAZOS.DAT".
+
+      *>   AUDITORIA: una linea por cada ALTA/CAMBIO/BAJA, con quien
+      *>   y cuando la hizo y el antes/despues de los campos tocados.
+       GRABO-AUDITORIA-ALTA.
+           INITIALIZE REG-AUDITORIA.
+           MOVE CLI_ID          TO AUD-ID_CLIENTE.
+           MOVE "A"             TO AUD-OPERACION.
+           MOVE CLI_SALDO       TO AUD-SALDO-NUEVO.
+           MOVE CLI_NOMBRE      TO AUD-NOMBRE-NUEVO.
+           MOVE CLI_DIRECCION   TO AUD-DIRECCION-NUEVA.
+           MOVE CLI_CODPOST     TO AUD-CODPOST-NUEVO.
+           MOVE CLI_CATEGORIA   TO AUD-CATEGORIA-NUEVA.
+           MOVE CLI_RAZONSOCIAL TO AUD-RAZONSOCIAL-NUEVA.
+           PERFORM ESCRIBO-AUDITORIA.
+
+       GRABO-AUDITORIA-CAMBIO.
+           INITIALIZE REG-AUDITORIA.
+           MOVE CLI_ID          TO AUD-ID_CLIENTE.
+           MOVE "C"             TO AUD-OPERACION.
+           MOVE SALDO-ANTES     TO AUD-SALDO-ANTERIOR.
+           MOVE CLI_SALDO       TO AUD-SALDO-NUEVO.
+           MOVE NOMBRE-ANTES    TO AUD-NOMBRE-ANTERIOR.
+           MOVE CLI_NOMBRE      TO AUD-NOMBRE-NUEVO.
+           MOVE DIRECCION-ANTES TO AUD-DIRECCION-ANTERIOR.
+           MOVE CLI_DIRECCION   TO AUD-DIRECCION-NUEVA.
+           MOVE CODPOST-ANTES   TO AUD-CODPOST-ANTERIOR.
+           MOVE CLI_CODPOST     TO AUD-CODPOST-NUEVO.
+           MOVE CATEGORIA-ANTES TO AUD-CATEGORIA-ANTERIOR.
+           MOVE CLI_CATEGORIA   TO AUD-CATEGORIA-NUEVA.
+           MOVE RAZON-ANTES     TO AUD-RAZONSOCIAL-ANTERIOR.
+           MOVE CLI_RAZONSOCIAL TO AUD-RAZONSOCIAL-NUEVA.
+           PERFORM ESCRIBO-AUDITORIA.
+
+       GRABO-AUDITORIA-BAJA.
+           INITIALIZE REG-AUDITORIA.
+           MOVE CLI_ID          TO AUD-ID_CLIENTE.
+           MOVE "B"             TO AUD-OPERACION.
+           MOVE SALDO-ANTES     TO AUD-SALDO-ANTERIOR.
+           MOVE NOMBRE-ANTES    TO AUD-NOMBRE-ANTERIOR.
+           MOVE DIRECCION-ANTES TO AUD-DIRECCION-ANTERIOR.
+           MOVE CODPOST-ANTES   TO AUD-CODPOST-ANTERIOR.
+           MOVE CATEGORIA-ANTES TO AUD-CATEGORIA-ANTERIOR.
+           MOVE RAZON-ANTES     TO AUD-RAZONSOCIAL-ANTERIOR.
+           PERFORM ESCRIBO-AUDITORIA.
+
+       ESCRIBO-AUDITORIA.
+           ACCEPT AUD-USUARIO FROM ENVIRONMENT "USER".
+           MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA.
+           WRITE REG-AUDITORIA.
+           IF ST-AUDITORIA NOT = "00"
+              DISPLAY "ERROR GRABANDO LA AUDITORIA".
 
 
 
