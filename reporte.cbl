@@ -0,0 +1,291 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: reporte de saldos de CLIENTES agrupado por
+      *          CLI_CATEGORIA, con un subtotal por categoria y un
+      *          total general, para conciliar contra la contabilidad.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "REPORTE".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+      *>    guarda donde quedo la pasada para poder retomarla si se
+      *>    corta a mitad de camino, en vez de repetirla desde cero.
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "./restart_reporte.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS RST-CLAVE
+                  STATUS ST-CHECKPOINT.
+
+           SELECT OPTIONAL SALIDA-REPORTE ASSIGN TO "./reporte.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-REPORTE.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+       COPY CLIENTES.
+
+       FD  CHECKPOINT.
+
+       COPY RESTART.
+
+       FD  SALIDA-REPORTE.
+
+       01  LINEA-REPORTE   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  ST-FILE         PIC XX.
+       01  ST-CHECKPOINT   PIC XX.
+       01  ST-REPORTE      PIC XX.
+      *>   3 decimales completos (no 2, como SALDO-ZZ): esto alimenta
+      *>   una conciliacion contable y no puede perder precision.
+       01  SALDO-ZZ        PIC ------9.999.
+
+       01  LINEA           PIC X(132).
+       01  HAY-CHECKPOINT  PIC X          VALUE "N".
+
+      *>   el reporte se arma en 4 pasadas, una por categoria conocida
+      *>   (ver VALIDO-CATEGORIA en INICIO), cada una recorriendo
+      *>   CLIENTES completo por ID_CLIENTE (clave primaria, unica) y
+      *>   descartando los clientes de otra categoria. Recorrer por
+      *>   ID_CLIENTE en vez de por la ALTERNATE KEY CLI_ALT_2 evita
+      *>   depender del orden de los duplicados dentro de esa clave
+      *>   alterna: una MODIFICACION que cambia la CLI_CATEGORIA de un
+      *>   cliente lo saca de un grupo de CLI_ALT_2 y lo mete en otro,
+      *>   y nada garantiza en que posicion queda dentro del nuevo
+      *>   grupo. Por ID_CLIENTE, en cambio, "seguir despues del ultimo
+      *>   ID procesado" no tiene ambiguedad posible, pase lo que pase
+      *>   con la categoria de otros clientes.
+       01  PASO-CATEGORIA  PIC 9          VALUE 1.
+       01  CATEGORIA-PASO  PIC X.
+       01  ULTIMO-ID-PASO  PIC 9(7)       VALUE 0.
+
+      *>   un subtotal por categoria conocida, acumulado a medida que
+      *>   se recorre su propia pasada.
+       01  SUBTOTAL-A      PIC S9(9)V9(3) VALUE 0.
+       01  SUBTOTAL-B      PIC S9(9)V9(3) VALUE 0.
+       01  SUBTOTAL-C      PIC S9(9)V9(3) VALUE 0.
+       01  SUBTOTAL-D      PIC S9(9)V9(3) VALUE 0.
+       01  TOTAL-GENERAL   PIC S9(9)V9(3) VALUE 0.
+       01  SUBTOTAL-ED     PIC -(9)9.999.
+       01  TOTAL-ED        PIC -(9)9.999.
+
+
+       PROCEDURE DIVISION.
+       FERNANDO.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM LEO-CHECKPOINT.
+           PERFORM ABRO-SALIDA.
+           PERFORM PROCESO-CATEGORIAS THRU F-PROCESO-CATEGORIAS
+                   UNTIL PASO-CATEGORIA > 4.
+           PERFORM IMPRIMO-TOTAL-GENERAL.
+           PERFORM BORRO-CHECKPOINT.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO DE CLIENTES".
+           OPEN I-O CHECKPOINT.
+           IF ST-CHECKPOINT > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO DE CHECKPOINT".
+
+      *>   si se retoma una corrida interrumpida hay que seguir
+      *>   agregando al reporte ya existente (OPEN EXTEND); un OPEN
+      *>   OUTPUT lo truncaria y se perderian las lineas ya impresas
+      *>   antes del checkpoint. Solo en una corrida nueva se arranca
+      *>   de cero.
+       ABRO-SALIDA.
+           IF HAY-CHECKPOINT = "S"
+              OPEN EXTEND SALIDA-REPORTE
+           ELSE
+              OPEN OUTPUT SALIDA-REPORTE
+           END-IF.
+           IF ST-REPORTE > "07"
+                 DISPLAY "ERROR ABRIENDO EL REPORTE".
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE CHECKPOINT.
+           CLOSE SALIDA-REPORTE.
+
+      *>   si ya habia un checkpoint de una corrida anterior que no
+      *>   termino, retoma en la misma pasada de categoria en la que
+      *>   estaba, desde el ultimo ID_CLIENTE procesado dentro de esa
+      *>   pasada, y con los subtotales (de esta y de las categorias
+      *>   ya cerradas) que llevaba acumulados.
+       LEO-CHECKPOINT.
+           MOVE "1" TO RST-CLAVE.
+           READ CHECKPOINT.
+           IF ST-CHECKPOINT = "00"
+              MOVE "S"               TO HAY-CHECKPOINT
+              MOVE RST-PASO-CATEGORIA TO PASO-CATEGORIA
+              MOVE RST-ULTIMO-ID     TO ULTIMO-ID-PASO
+              MOVE RST-SUBTOTAL-A    TO SUBTOTAL-A
+              MOVE RST-SUBTOTAL-B    TO SUBTOTAL-B
+              MOVE RST-SUBTOTAL-C    TO SUBTOTAL-C
+              MOVE RST-SUBTOTAL-D    TO SUBTOTAL-D
+              MOVE RST-TOTAL-GENERAL TO TOTAL-GENERAL
+              DISPLAY "REANUDANDO REPORTE, PASO " PASO-CATEGORIA
+                      " DESDE ID_CLIENTE " ULTIMO-ID-PASO
+           ELSE
+              MOVE "N" TO HAY-CHECKPOINT
+              MOVE 1   TO PASO-CATEGORIA
+              MOVE 0   TO ULTIMO-ID-PASO
+           END-IF.
+
+      *>   una pasada completa por una sola categoria: encabezado (si
+      *>   no se esta retomando a mitad de la pasada), todos los
+      *>   clientes de esa categoria, y su subtotal al cerrarla.
+       PROCESO-CATEGORIAS.
+           PERFORM DETERMINO-CATEGORIA-PASO.
+           IF ULTIMO-ID-PASO = 0
+              PERFORM IMPRIMO-ENCABEZADO-CATEGORIA
+           END-IF.
+           PERFORM POSICIONO-PASADA.
+           PERFORM PROCESO-CLIENTES THRU F-PROCESO-CLIENTES
+                   UNTIL ST-FILE NOT = "00".
+           PERFORM IMPRIMO-SUBTOTAL-CATEGORIA.
+           ADD 1 TO PASO-CATEGORIA.
+           MOVE 0 TO ULTIMO-ID-PASO.
+       F-PROCESO-CATEGORIAS.
+           EXIT.
+
+       DETERMINO-CATEGORIA-PASO.
+           EVALUATE PASO-CATEGORIA
+               WHEN 1 MOVE "A" TO CATEGORIA-PASO
+               WHEN 2 MOVE "B" TO CATEGORIA-PASO
+               WHEN 3 MOVE "C" TO CATEGORIA-PASO
+               WHEN 4 MOVE "D" TO CATEGORIA-PASO
+           END-EVALUATE.
+
+       POSICIONO-PASADA.
+           MOVE ULTIMO-ID-PASO TO ID_CLIENTE.
+           START CLIENTES KEY IS GREATER THAN ID_CLIENTE
+               INVALID KEY MOVE "10" TO ST-FILE
+           END-START.
+           IF ST-FILE = "00"
+              PERFORM LEO-SIGUIENTE-DE-CATEGORIA
+           END-IF.
+
+      *>   lee el proximo registro de CLIENTES y descarta (sin
+      *>   imprimir ni acumular) los que no son de CATEGORIA-PASO,
+      *>   hasta encontrar uno que si lo sea o llegar al final.
+       LEO-SIGUIENTE-DE-CATEGORIA.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-FILE
+           END-READ.
+           PERFORM SALTO-OTRAS-CATEGORIAS THRU F-SALTO-OTRAS-CATEGORIAS
+                   UNTIL ST-FILE NOT = "00"
+                      OR CLI_CATEGORIA = CATEGORIA-PASO.
+
+       SALTO-OTRAS-CATEGORIAS.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-FILE
+           END-READ.
+       F-SALTO-OTRAS-CATEGORIAS.
+           EXIT.
+
+       PROCESO-CLIENTES.
+           PERFORM IMPRIMO-LINEA-CLIENTE.
+           PERFORM ACUMULO-SUBTOTAL.
+           ADD CLI_SALDO TO TOTAL-GENERAL.
+           MOVE CLI_ID TO ULTIMO-ID-PASO.
+           PERFORM GRABO-CHECKPOINT.
+           PERFORM LEO-SIGUIENTE-DE-CATEGORIA.
+       F-PROCESO-CLIENTES.
+           EXIT.
+
+       IMPRIMO-ENCABEZADO-CATEGORIA.
+           MOVE SPACES TO LINEA.
+           STRING "CATEGORIA " CATEGORIA-PASO
+                  DELIMITED BY SIZE INTO LINEA.
+           MOVE LINEA TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       IMPRIMO-LINEA-CLIENTE.
+           MOVE CLI_SALDO TO SALDO-ZZ.
+           MOVE SPACES TO LINEA.
+           STRING "  " CLI_ID " " CLI_NOMBRE " " SALDO-ZZ
+                  DELIMITED BY SIZE INTO LINEA.
+           MOVE LINEA TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       ACUMULO-SUBTOTAL.
+           EVALUATE CATEGORIA-PASO
+               WHEN "A" ADD CLI_SALDO TO SUBTOTAL-A
+               WHEN "B" ADD CLI_SALDO TO SUBTOTAL-B
+               WHEN "C" ADD CLI_SALDO TO SUBTOTAL-C
+               WHEN "D" ADD CLI_SALDO TO SUBTOTAL-D
+           END-EVALUATE.
+
+       IMPRIMO-SUBTOTAL-CATEGORIA.
+           EVALUATE CATEGORIA-PASO
+               WHEN "A" MOVE SUBTOTAL-A TO SUBTOTAL-ED
+               WHEN "B" MOVE SUBTOTAL-B TO SUBTOTAL-ED
+               WHEN "C" MOVE SUBTOTAL-C TO SUBTOTAL-ED
+               WHEN "D" MOVE SUBTOTAL-D TO SUBTOTAL-ED
+           END-EVALUATE.
+           MOVE SPACES TO LINEA.
+           STRING "SUBTOTAL CATEGORIA " CATEGORIA-PASO " "
+                  SUBTOTAL-ED DELIMITED BY SIZE INTO LINEA.
+           MOVE LINEA TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       IMPRIMO-TOTAL-GENERAL.
+           MOVE TOTAL-GENERAL TO TOTAL-ED.
+           MOVE SPACES TO LINEA.
+           STRING "TOTAL GENERAL " TOTAL-ED
+                  DELIMITED BY SIZE INTO LINEA.
+           MOVE LINEA TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       GRABO-CHECKPOINT.
+           MOVE "1"             TO RST-CLAVE.
+           MOVE "REPORTE"       TO RST-PROGRAMA.
+           MOVE PASO-CATEGORIA  TO RST-PASO-CATEGORIA.
+           MOVE ULTIMO-ID-PASO  TO RST-ULTIMO-ID.
+           MOVE SUBTOTAL-A      TO RST-SUBTOTAL-A.
+           MOVE SUBTOTAL-B      TO RST-SUBTOTAL-B.
+           MOVE SUBTOTAL-C      TO RST-SUBTOTAL-C.
+           MOVE SUBTOTAL-D      TO RST-SUBTOTAL-D.
+           MOVE TOTAL-GENERAL   TO RST-TOTAL-GENERAL.
+           IF HAY-CHECKPOINT = "S"
+              REWRITE RESTART-CLIENTES
+           ELSE
+              WRITE RESTART-CLIENTES
+              MOVE "S" TO HAY-CHECKPOINT
+           END-IF.
+
+      *>   terminada la pasada completa sin errores, el checkpoint
+      *>   ya no sirve: se borra para que la proxima corrida empiece
+      *>   de cero otra vez.
+       BORRO-CHECKPOINT.
+           IF HAY-CHECKPOINT = "S"
+              MOVE "1" TO RST-CLAVE
+              DELETE CHECKPOINT RECORD
+           END-IF.
+
+
+
+       END PROGRAM "REPORTE".
