@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: extracto de CLIENTES en CSV para la interfaz con el
+      *          sistema de facturacion/CRM.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "EXTRACTO".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  STATUS ST-FILE.
+
+      *>    guarda donde quedo la pasada para poder retomarla si se
+      *>    corta a mitad de camino, en vez de repetirla desde cero.
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "./restart_extracto.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS RST-CLAVE
+                  STATUS ST-CHECKPOINT.
+
+           SELECT OPTIONAL SALIDA-CSV ASSIGN TO "./extracto.csv"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-CSV.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+       COPY CLIENTES.
+
+       FD  CHECKPOINT.
+
+       COPY RESTART.
+
+       FD  SALIDA-CSV.
+
+       01  LINEA-CSV                      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  ST-FILE         PIC XX.
+       01  ST-CHECKPOINT   PIC XX.
+       01  ST-CSV          PIC XX.
+
+       01  LINEA           PIC X(200).
+      *>   3 decimales completos (no 2): el CRM de facturacion necesita
+      *>   el saldo exacto, no el redondeado a 2 que se usa en pantalla.
+       01  SALDO-ED        PIC -(7)9.999.
+       01  HAY-CHECKPOINT  PIC X     VALUE "N".
+
+
+       PROCEDURE DIVISION.
+       FERNANDO.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM LEO-CHECKPOINT.
+           PERFORM ABRO-SALIDA.
+           PERFORM POSICIONO-PASADA.
+           PERFORM PROCESO-CLIENTES THRU F-PROCESO-CLIENTES
+                   UNTIL ST-FILE NOT = "00".
+           PERFORM BORRO-CHECKPOINT.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO DE CLIENTES".
+           OPEN I-O CHECKPOINT.
+           IF ST-CHECKPOINT > "07"
+                 DISPLAY "ERROR ABRIENDO EL ARCHIVO DE CHECKPOINT".
+
+      *>   si se retoma una corrida interrumpida hay que seguir
+      *>   agregando al CSV ya existente (OPEN EXTEND); un OPEN OUTPUT
+      *>   lo truncaria y se perderian los registros ya volcados antes
+      *>   del checkpoint. Solo en una corrida nueva se arranca de cero.
+       ABRO-SALIDA.
+           IF HAY-CHECKPOINT = "S"
+              OPEN EXTEND SALIDA-CSV
+           ELSE
+              OPEN OUTPUT SALIDA-CSV
+           END-IF.
+           IF ST-CSV > "07"
+                 DISPLAY "ERROR ABRIENDO EL EXTRACTO".
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE CHECKPOINT.
+           CLOSE SALIDA-CSV.
+
+      *>   si una corrida anterior quedo a mitad de camino, retoma
+      *>   desde el ultimo ID_CLIENTE volcado al CSV en vez de volver
+      *>   a generar el extracto completo desde el principio.
+       LEO-CHECKPOINT.
+           MOVE "1" TO RST-CLAVE.
+           READ CHECKPOINT.
+           IF ST-CHECKPOINT = "00"
+              MOVE "S"           TO HAY-CHECKPOINT
+              MOVE RST-ULTIMO-ID TO CLI_ID
+              DISPLAY "REANUDANDO EXTRACTO DESDE ID_CLIENTE " CLI_ID
+           ELSE
+              MOVE "N" TO HAY-CHECKPOINT
+              MOVE 0   TO CLI_ID
+           END-IF.
+
+       POSICIONO-PASADA.
+           START CLIENTES KEY IS GREATER THAN ID_CLIENTE
+               INVALID KEY MOVE "10" TO ST-FILE
+           END-START.
+           IF ST-FILE = "00"
+              READ CLIENTES NEXT RECORD
+                  AT END MOVE "10" TO ST-FILE
+              END-READ
+           END-IF.
+
+       PROCESO-CLIENTES.
+           PERFORM ESCRIBO-LINEA-CSV.
+           PERFORM GRABO-CHECKPOINT.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "10" TO ST-FILE
+           END-READ.
+       F-PROCESO-CLIENTES.
+           EXIT.
+
+      *>   ID_CLIENTE, CLI_SALDO, CLI_NOMBRE, CLI_RAZONSOCIAL y
+      *>   CLI_CODPOST, separados por coma, que es lo que pidio
+      *>   facturacion para re-cargar los saldos sin tipearlos a mano.
+       ESCRIBO-LINEA-CSV.
+           MOVE CLI_SALDO TO SALDO-ED.
+           MOVE SPACES TO LINEA.
+           STRING CLI_ID                        DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(SALDO-ED)       DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI_NOMBRE)      DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI_RAZONSOCIAL) DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI_CODPOST)     DELIMITED BY SIZE
+                  INTO LINEA
+           END-STRING.
+           MOVE LINEA TO LINEA-CSV.
+           WRITE LINEA-CSV.
+
+       GRABO-CHECKPOINT.
+           MOVE "1"         TO RST-CLAVE.
+           MOVE "EXTRACTO"  TO RST-PROGRAMA.
+           MOVE CLI_ID      TO RST-ULTIMO-ID.
+           IF HAY-CHECKPOINT = "S"
+              REWRITE RESTART-CLIENTES
+           ELSE
+              WRITE RESTART-CLIENTES
+              MOVE "S" TO HAY-CHECKPOINT
+           END-IF.
+
+      *>   terminada la pasada completa sin errores, el checkpoint
+      *>   ya no sirve: se borra para que la proxima corrida empiece
+      *>   de cero otra vez.
+       BORRO-CHECKPOINT.
+           IF HAY-CHECKPOINT = "S"
+              MOVE "1" TO RST-CLAVE
+              DELETE CHECKPOINT RECORD
+           END-IF.
+
+
+
+       END PROGRAM "EXTRACTO".
