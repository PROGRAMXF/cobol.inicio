@@ -0,0 +1,8 @@
+      *>****************************************************************
+      *> CONTROL-CLIENTES - registro unico de control que reparte el
+      *> proximo CLI_ID libre, para que el ALTA nunca vuelva a pisar
+      *> un ID_CLIENTE ya usado.
+      *>****************************************************************
+       01  CONTROL-CLIENTES.
+           03 CTRL-CLAVE          PIC X(1).
+           03 CTRL-ULTIMO-ID      PIC 9(7).
