@@ -0,0 +1,21 @@
+      *>****************************************************************
+      *> RESTART-CLIENTES - checkpoint de una pasada secuencial
+      *> completa sobre CLIENTES (REPORTE, EXTRACTO). Cada programa
+      *> usa su propio archivo de checkpoint (restart_reporte.dat,
+      *> restart_extracto.dat), asi que no hay choque entre ellos.
+      *> Ambos recorren CLIENTES por ID_CLIENTE y retoman desde
+      *> RST-ULTIMO-ID; REPORTE hace 4 pasadas (una por categoria,
+      *> ver RST-PASO-CATEGORIA) y ademas guarda el subtotal de cada
+      *> categoria y el total general acumulados hasta ese punto,
+      *> independientes del orden de recorrido.
+      *>****************************************************************
+       01  RESTART-CLIENTES.
+           03 RST-CLAVE            PIC X(1).
+           03 RST-PROGRAMA         PIC X(8).
+           03 RST-ULTIMO-ID        PIC 9(7).
+           03 RST-PASO-CATEGORIA   PIC 9.
+           03 RST-SUBTOTAL-A       PIC S9(9)V9(3).
+           03 RST-SUBTOTAL-B       PIC S9(9)V9(3).
+           03 RST-SUBTOTAL-C       PIC S9(9)V9(3).
+           03 RST-SUBTOTAL-D       PIC S9(9)V9(3).
+           03 RST-TOTAL-GENERAL    PIC S9(9)V9(3).
