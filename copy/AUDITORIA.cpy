@@ -0,0 +1,28 @@
+      *>****************************************************************
+      *> REG-AUDITORIA - una linea por cada ALTA/CAMBIO/BAJA hecho
+      *> contra CLIENTES: quien lo hizo, cuando, y la imagen anterior
+      *> y posterior de los campos que se tocaron.
+      *>****************************************************************
+       01  REG-AUDITORIA.
+           03 AUD-ID_CLIENTE          PIC 9(7).
+           03 AUD-OPERACION           PIC X.
+      *>      "A" ALTA   "C" CAMBIO   "B" BAJA
+           03 AUD-USUARIO             PIC X(8).
+           03 AUD-FECHA-HORA          PIC X(21).
+      *>      con picture editada (misma idea que SALDO-ZZ) para que el
+      *>      saldo se lea en auditoria.dat sin overpunch de signo; a
+      *>      diferencia de SALDO-ZZ lleva los 3 decimales de CLI_SALDO
+      *>      completos, porque esto es el rastro de una auditoria y no
+      *>      puede perder precision contra el saldo real
+           03 AUD-SALDO-ANTERIOR      PIC ------9.999.
+           03 AUD-SALDO-NUEVO         PIC ------9.999.
+           03 AUD-NOMBRE-ANTERIOR     PIC X(60).
+           03 AUD-NOMBRE-NUEVO        PIC X(60).
+           03 AUD-DIRECCION-ANTERIOR  PIC X(80).
+           03 AUD-DIRECCION-NUEVA     PIC X(80).
+           03 AUD-CODPOST-ANTERIOR    PIC X(10).
+           03 AUD-CODPOST-NUEVO       PIC X(10).
+           03 AUD-CATEGORIA-ANTERIOR  PIC X.
+           03 AUD-CATEGORIA-NUEVA     PIC X.
+           03 AUD-RAZONSOCIAL-ANTERIOR PIC X(60).
+           03 AUD-RAZONSOCIAL-NUEVA    PIC X(60).
